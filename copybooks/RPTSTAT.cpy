@@ -0,0 +1,11 @@
+      *================================================================
+      * RPTSTAT.cpy
+      * Sufixo comum acrescentado ao final da linha de relatorio dos
+      * modos de lote da CALCULADORA, MEDIA-NOTAS e CONVERSOR-TEMP,
+      * indicando se aquele registro foi rejeitado na validacao.
+      * Usado pela RELCONS para montar o relatorio consolidado do job.
+      *================================================================
+           05 FILLER               PIC X(03) VALUE SPACES.
+           05 RPT-STATUS           PIC X(01) VALUE "N".
+               88 RPT-OK                VALUE "N".
+               88 RPT-REJEITADO         VALUE "S".
