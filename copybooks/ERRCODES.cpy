@@ -0,0 +1,22 @@
+      *================================================================
+      * ERRCODES.cpy
+      * Codigos de status e mensagens de erro padrao, compartilhados
+      * pela CALCULADORA, MEDIA-NOTAS e CONVERSOR-TEMP, para que uma
+      * mesma condicao (opcao invalida, divisao por zero, valor fora
+      * da faixa permitida) seja sempre reportada da mesma forma.
+      *================================================================
+       01 ERR-STATUS-CODE             PIC 9(02) VALUE ZERO.
+           88 ERR-SUCESSO                  VALUE 00.
+           88 ERR-ENTRADA-INVALIDA         VALUE 10.
+           88 ERR-DIVISAO-ZERO             VALUE 11.
+           88 ERR-FORA-DE-FAIXA            VALUE 12.
+           88 ERR-ARQUIVO-NAO-ENCONTRADO   VALUE 20.
+
+       01 ERR-MSG-ENTRADA-INVALIDA    PIC X(44)
+           VALUE "ERRO 10: OPCAO OU ENTRADA INVALIDA".
+       01 ERR-MSG-DIVISAO-ZERO        PIC X(44)
+           VALUE "ERRO 11: DIVISAO INVALIDA - DIVISOR ZERO".
+       01 ERR-MSG-FORA-DE-FAIXA       PIC X(44)
+           VALUE "ERRO 12: VALOR FORA DA FAIXA PERMITIDA".
+       01 ERR-MSG-ARQUIVO-NAO-ENCONTRADO PIC X(44)
+           VALUE "ERRO 20: ARQUIVO DE ENTRADA NAO ENCONTRADO".
