@@ -0,0 +1,35 @@
+      *================================================================
+      * TRANREC.cpy
+      * Layout generico do registro de entrada em modo de lote,
+      * comum a CALCULADORA, MEDIA-NOTAS e CONVERSOR-TEMP: um
+      * identificador, um alvo (programa a que o registro se
+      * destina), um codigo de operacao e ate quatro operandos
+      * numericos assinados. Cada programa usa apenas os campos de
+      * que precisa, deixando os demais em zero/espacos.
+      *   - CALCULADORA usa TRAN-OPCAO, TRAN-OPERANDO-1 e
+      *     TRAN-OPERANDO-2 (os dois numeros da operacao).
+      *   - MEDIA-NOTAS usa TRAN-ID (matricula do aluno) e
+      *     TRAN-OPERANDO-1 a TRAN-OPERANDO-4 (as quatro notas).
+      *   - CONVERSOR-TEMP usa TRAN-OPCAO e TRAN-OPERANDO-1 (o valor
+      *     da leitura).
+      * TRAN-ALVO permite que um unico arquivo de entrada, com
+      * registros para mais de um programa, seja distribuido
+      * corretamente: cada programa em modo de lote rejeita os
+      * registros cujo alvo nao seja o seu proprio, em vez de
+      * processa-los como se o codigo de operacao fosse o dele.
+      * Registros de um arquivo de entrada exclusivo de um so
+      * programa (o caso mais comum) podem deixar TRAN-ALVO em
+      * branco; nesse caso nenhuma filtragem e feita.
+      *================================================================
+       01 TRAN-REC.
+           05 TRAN-ID              PIC 9(6).
+           05 TRAN-ALVO            PIC X(01).
+               88 TRAN-ALVO-CALCULADORA  VALUE "C".
+               88 TRAN-ALVO-MEDIA-NOTAS  VALUE "M".
+               88 TRAN-ALVO-CONVERSOR    VALUE "T".
+               88 TRAN-ALVO-NAO-INFORMADO VALUE SPACES.
+           05 TRAN-OPCAO           PIC 9(1).
+           05 TRAN-OPERANDO-1      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+           05 TRAN-OPERANDO-2      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+           05 TRAN-OPERANDO-3      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+           05 TRAN-OPERANDO-4      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
