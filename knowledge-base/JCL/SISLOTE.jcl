@@ -0,0 +1,80 @@
+//SISLOTE  JOB (ACCTG),'PROC LOTE DIARIO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB DE PROCESSAMENTO EM LOTE DO SISTEMA COBOL DE CALCULOS.
+//* EXECUTA, EM SEQUENCIA, A CALCULADORA, A MEDIA-NOTAS E A
+//* CONVERSOR-TEMP EM MODO DE LOTE, E AO FINAL CONSOLIDA OS TRES
+//* RELATORIOS DE SAIDA NUM UNICO RELATORIO (RELCONS).
+//*
+//* CADA STEP SO EXECUTA SE O STEP ANTERIOR TERMINOU COM RC 0000,
+//* CONFORME OS PARAMETROS COND ABAIXO. O RC DE CADA STEP FICA
+//* REGISTRADO NO LOG DO JOB, PARA CONSULTA DO OPERADOR.
+//*
+//* OS ARQUIVOS DE SAIDA (CALCOUT, MNREPORT, CTOUT, CONSOLD) USAM
+//* DISP=MOD PARA QUE O JOB POSSA RODAR NOITE APOS NOITE SEM FALHAR
+//* NA ALOCACAO POR JA EXISTIREM CATALOGADOS; CADA PROGRAMA ABRE
+//* ESSES ARQUIVOS EM OPEN OUTPUT (OU OPEN EXTEND, NO CASO DE UM
+//* RESTART) E REGRAVA OU CONTINUA O CONTEUDO CONFORME O CASO.
+//* CALCAUDIT, MNCKPT E MNFEED SAO ARQUIVOS QUE PRECISAM SOBREVIVER
+//* A UM ABEND (TRILHA DE AUDITORIA, PONTO DE CHECKPOINT E FEED JA
+//* GRAVADO), POR ISSO FICAM COM KEEP NA DISPOSICAO ANORMAL, EM VEZ
+//* DE DELETE. MNREPORT TAMBEM FICA COM KEEP: O RESTART DA
+//* MEDIA-NOTAS RETOMA DE MNCKPT E CONTINUA GRAVANDO EM MNREPORT VIA
+//* OPEN EXTEND, ENTAO PERDER MNREPORT NUM ABEND DEIXARIA O RELATORIO
+//* DOS ALUNOS JA PROCESSADOS IRRECUPERAVEL. CALCOUT, CTOUT E CONSOLD
+//* NAO TEM LOGICA DE RESTART (CADA EXECUCAO REGRAVA O ARQUIVO
+//* INTEIRO DO ZERO), POR ISSO CONTINUAM COM DELETE NA DISPOSICAO
+//* ANORMAL.
+//*--------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=CALCULADORA
+//STEPLIB  DD DSN=SISCOBOL.LOAD,DISP=SHR
+//CALCIN   DD DSN=SISCOBOL.LOTE.CALCIN,DISP=SHR
+//CALCOUT  DD DSN=SISCOBOL.LOTE.CALCOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CALCAUDIT DD DSN=SISCOBOL.LOTE.CALCAUDIT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+2
+/*
+//*
+//STEP020  EXEC PGM=MEDIA-NOTAS,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=SISCOBOL.LOAD,DISP=SHR
+//MNROSTER DD DSN=SISCOBOL.LOTE.MNROSTER,DISP=SHR
+//MNREPORT DD DSN=SISCOBOL.LOTE.MNREPORT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MNCKPT   DD DSN=SISCOBOL.LOTE.MNCKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//MNFEED   DD DSN=SISCOBOL.LOTE.MNFEED,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+2
+/*
+//*
+//STEP030  EXEC PGM=CONVERSOR-TEMP,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=SISCOBOL.LOAD,DISP=SHR
+//CTIN     DD DSN=SISCOBOL.LOTE.CTIN,DISP=SHR
+//CTOUT    DD DSN=SISCOBOL.LOTE.CTOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+2
+/*
+//*
+//STEP040  EXEC PGM=RELCONS,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD DSN=SISCOBOL.LOAD,DISP=SHR
+//CALCOUT  DD DSN=SISCOBOL.LOTE.CALCOUT,DISP=SHR
+//MNREPORT DD DSN=SISCOBOL.LOTE.MNREPORT,DISP=SHR
+//CTOUT    DD DSN=SISCOBOL.LOTE.CTOUT,DISP=SHR
+//CONSOLD  DD DSN=SISCOBOL.LOTE.CONSOLD,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//
