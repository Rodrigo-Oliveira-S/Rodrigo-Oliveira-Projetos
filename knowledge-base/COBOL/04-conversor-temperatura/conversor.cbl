@@ -1,38 +1,346 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERSOR-TEMP.
+       AUTHOR. RODRIGO OLIVEIRA.
+       DATE-WRITTEN. 2026-02-11.
+
+      *================================================================
+      * HISTORICO DE ALTERACOES
+      * ----------------------------------------------------------
+      * 2026-08-09 RO Incluidas as opcoes 3 e 4 (conversao com Kelvin)
+      *               e um modo de lote que le CTIN e grava CTOUT.
+      * 2026-08-09 RO Campos de temperatura passaram a ser assinados e
+      *               a entrada e validada contra o zero absoluto de
+      *               cada escala, no modo interativo e no modo lote.
+      * 2026-08-09 RO Opcao e modo invalidos, e leituras fora da faixa,
+      *               passaram a usar os codigos de status e mensagens
+      *               de erro padrao (ERRCODES).
+      * 2026-08-09 RO Registro de leitura do modo de lote passou a usar
+      *               o layout generico de transacao (TRANREC), comum
+      *               aos tres programas do sistema. Os campos de
+      *               temperatura foram alargados para acompanhar a
+      *               largura do operando generico e evitar corte de
+      *               digitos na leitura.
+      * 2026-08-09 RO Corrigido reset do indicador de fim de arquivo do
+      *               modo de lote (ficava "S" numa segunda chamada via
+      *               MENU-DRIVER). Opcao de conversao invalida no modo
+      *               de lote agora e rejeitada com os codigos de status
+      *               padrao, em vez de gravar um RESULTADO nao
+      *               calculado no relatorio.
+      * 2026-08-09 RO Registro de entrada agora traz o alvo do registro
+      *               (TRAN-ALVO) e e rejeitado se o alvo nao for a
+      *               propria CONVERSOR-TEMP, permitindo um unico
+      *               arquivo de entrada compartilhado com a
+      *               CALCULADORA e a MEDIA-NOTAS. Corrigida a
+      *               constante do zero absoluto em Fahrenheit, que
+      *               estava arredondada para o lado errado
+      *               (-459.6 em vez de -459.7) e rejeitava leituras
+      *               validas proximas do limite.
+      * 2026-08-09 RO RESULTADO, RPT-VALOR e RPT-RESULTADO foram
+      *               alargados para a mesma largura do operando de
+      *               entrada (S9(7)V9), evitando que uma conversao de
+      *               uma leitura muito alta estourasse silenciosamente
+      *               o campo do resultado (a validacao contra o zero
+      *               absoluto so cobre o limite inferior de cada
+      *               escala). ERR-STATUS-CODE agora e reiniciado no
+      *               inicio de cada conversao, para que o diagnostico
+      *               de um registro nao herde o codigo de erro do
+      *               registro anterior. Arquivo de entrada do modo de
+      *               lote (CTIN) ausente agora e detectado pelo status
+      *               do arquivo e reportado como erro, em vez de
+      *               abortar o job.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CT-LEITURA-FILE ASSIGN TO "CTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEITURA-STATUS.
+
+           SELECT CT-REPORT-FILE ASSIGN TO "CTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CT-LEITURA-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+       FD  CT-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CT-REPORT-REC          PIC X(80).
+
        WORKING-STORAGE SECTION.
+
+      *Codigos de status e mensagens de erro padrao (comuns aos
+      *tres programas do sistema)
+           COPY ERRCODES.
+
        77 OPCAO     PIC 9.
-       77 CELSIUS   PIC 9(3)V9.
-       77 FAHRENHEIT PIC 9(3)V9.
-       77 RESULTADO PIC 9(4)V9.
+       77 CELSIUS   PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+       77 FAHRENHEIT PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+       77 KELVIN    PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+       77 RESULTADO PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+       77 RESULTADO-ED PIC -ZZZZZZ9.9.
+
+      *Controle do modo de execucao (interativo ou lote)
+       01 CT-MODO         PIC 9(1).
+           88 CT-MODO-INTERATIVO   VALUE 1.
+           88 CT-MODO-LOTE         VALUE 2.
+
+      *Controle de fim de arquivo do modo de lote
+       01 CT-EOF-LEITURA  PIC X(01) VALUE "N".
+           88 CT-FIM-LEITURA       VALUE "S".
+
+      *Status do arquivo de entrada do modo de lote (CTIN), para
+      *detectar arquivo inexistente sem abortar o job.
+       01 WS-LEITURA-STATUS PIC X(02).
+           88 LEITURA-OK           VALUE "00".
+           88 LEITURA-INEXISTENTE  VALUE "35".
+
+      *Zero absoluto em cada escala, para validacao da entrada
+       77 CT-ABS-ZERO-C   PIC S9(7)V9 VALUE -273.1.
+       77 CT-ABS-ZERO-F   PIC S9(7)V9 VALUE -459.7.
+       77 CT-ABS-ZERO-K   PIC S9(7)V9 VALUE 0.
+
+      *Indica se a ultima leitura digitada ou lida esta dentro da
+      *faixa valida para a escala de origem
+       01 CT-ENTRADA-SW   PIC X(01) VALUE "N".
+           88 CT-ENTRADA-VALIDA    VALUE "S".
+
+      *Linha de relatorio do modo de lote
+       01 CT-LINHA-RPT.
+           05 RPT-OPCAO        PIC 9(01).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-VALOR        PIC -ZZZZZZ9.9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-RESULTADO    PIC -ZZZZZZ9.9.
+           COPY RPTSTAT.
 
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "CONVERSOR DE TEMPERATURA".
            DISPLAY "========================".
+           DISPLAY "1 - Modo interativo (digitar valores)".
+           DISPLAY "2 - Modo lote (ler arquivo CTIN)".
+           DISPLAY "Modo: " WITH NO ADVANCING.
+           ACCEPT CT-MODO.
+           DISPLAY "========================".
+
+           EVALUATE TRUE
+               WHEN CT-MODO-INTERATIVO
+                   PERFORM 2000-PROCESSAR-INTERATIVO THRU 2000-EXIT
+               WHEN CT-MODO-LOTE
+                   PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+               WHEN OTHER
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Modo interativo: comportamento original, com as opcoes 3
+      * e 4 incluidas para conversao envolvendo Kelvin. A leitura
+      * digitada e validada contra o zero absoluto da escala de
+      * origem antes de qualquer calculo ser realizado.
+      *----------------------------------------------------------
+       2000-PROCESSAR-INTERATIVO.
            DISPLAY "1 - CELSIUS PARA FAHRENHEIT".
            DISPLAY "2 - FAHRENHEIT PARA CELSIUS".
+           DISPLAY "3 - CELSIUS PARA KELVIN".
+           DISPLAY "4 - KELVIN PARA CELSIUS".
            DISPLAY "========================".
            DISPLAY "ESCOLHA UMA OPCAO: ".
            ACCEPT OPCAO.
            DISPLAY "========================"
 
            IF OPCAO = 1 THEN
-               DISPLAY "DIGITE A TEMPERATURA EM CELSIUS: "
-               ACCEPT CELSIUS
+               MOVE "N" TO CT-ENTRADA-SW
+               PERFORM 2110-PEDIR-CELSIUS THRU 2110-EXIT
+                   UNTIL CT-ENTRADA-VALIDA
                COMPUTE RESULTADO = (CELSIUS * 9 / 5) + 32
-               DISPLAY CELSIUS "°C = " RESULTADO "°F"
+               MOVE RESULTADO TO RESULTADO-ED
+               DISPLAY CELSIUS "°C = " RESULTADO-ED "°F"
            ELSE
                IF OPCAO = 2 THEN
-                   DISPLAY "DIGITE A TEMPERATURA EM FAHRENHEIT: "
-                   ACCEPT FAHRENHEIT
+                   MOVE "N" TO CT-ENTRADA-SW
+                   PERFORM 2120-PEDIR-FAHRENHEIT THRU 2120-EXIT
+                       UNTIL CT-ENTRADA-VALIDA
                    COMPUTE RESULTADO = (FAHRENHEIT - 32) * 5 / 9
-                   DISPLAY FAHRENHEIT "°F = " RESULTADO "°C"
+                   MOVE RESULTADO TO RESULTADO-ED
+                   DISPLAY FAHRENHEIT "°F = " RESULTADO-ED "°C"
                ELSE
-                   DISPLAY "OPCAO INVALIDA"
+                   IF OPCAO = 3 THEN
+                       MOVE "N" TO CT-ENTRADA-SW
+                       PERFORM 2110-PEDIR-CELSIUS THRU 2110-EXIT
+                           UNTIL CT-ENTRADA-VALIDA
+                       COMPUTE RESULTADO = CELSIUS + 273.15
+                       MOVE RESULTADO TO RESULTADO-ED
+                       DISPLAY CELSIUS "°C = " RESULTADO-ED "K"
+                   ELSE
+                       IF OPCAO = 4 THEN
+                           MOVE "N" TO CT-ENTRADA-SW
+                           PERFORM 2140-PEDIR-KELVIN THRU 2140-EXIT
+                               UNTIL CT-ENTRADA-VALIDA
+                           COMPUTE RESULTADO = KELVIN - 273.15
+                           MOVE RESULTADO TO RESULTADO-ED
+                           DISPLAY KELVIN "K = " RESULTADO-ED "°C"
+                       ELSE
+                           MOVE 10 TO ERR-STATUS-CODE
+                           DISPLAY ERR-MSG-ENTRADA-INVALIDA
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
-           STOP RUN.
+       2000-EXIT.
+           EXIT.
+
+       2110-PEDIR-CELSIUS.
+           DISPLAY "DIGITE A TEMPERATURA EM CELSIUS: "
+           ACCEPT CELSIUS
+           IF CELSIUS < CT-ABS-ZERO-C
+               MOVE 12 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-FORA-DE-FAIXA
+               MOVE "N" TO CT-ENTRADA-SW
+           ELSE
+               MOVE "S" TO CT-ENTRADA-SW
+           END-IF.
+
+       2110-EXIT.
+           EXIT.
+
+       2120-PEDIR-FAHRENHEIT.
+           DISPLAY "DIGITE A TEMPERATURA EM FAHRENHEIT: "
+           ACCEPT FAHRENHEIT
+           IF FAHRENHEIT < CT-ABS-ZERO-F
+               MOVE 12 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-FORA-DE-FAIXA
+               MOVE "N" TO CT-ENTRADA-SW
+           ELSE
+               MOVE "S" TO CT-ENTRADA-SW
+           END-IF.
+
+       2120-EXIT.
+           EXIT.
+
+       2140-PEDIR-KELVIN.
+           DISPLAY "DIGITE A TEMPERATURA EM KELVIN: "
+           ACCEPT KELVIN
+           IF KELVIN < CT-ABS-ZERO-K
+               MOVE 12 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-FORA-DE-FAIXA
+               MOVE "N" TO CT-ENTRADA-SW
+           ELSE
+               MOVE "S" TO CT-ENTRADA-SW
+           END-IF.
+
+       2140-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Modo lote: le CTIN (TRANREC), converte cada leitura de
+      * acordo com o codigo de operacao e grava o resultado em
+      * CTOUT, sem intervencao do operador.
+      *----------------------------------------------------------
+       3000-PROCESSAR-LOTE.
+           MOVE "N" TO CT-EOF-LEITURA
+           OPEN INPUT CT-LEITURA-FILE
+           IF LEITURA-INEXISTENTE
+               MOVE 20 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-ARQUIVO-NAO-ENCONTRADO
+           ELSE
+               OPEN OUTPUT CT-REPORT-FILE
+
+               PERFORM 3100-LER-LEITURA THRU 3100-EXIT
+
+               PERFORM 3200-CONVERTER-LEITURA THRU 3200-EXIT
+                   UNTIL CT-FIM-LEITURA
+
+               CLOSE CT-LEITURA-FILE
+               CLOSE CT-REPORT-FILE
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-LEITURA.
+           READ CT-LEITURA-FILE
+               AT END
+                   MOVE "S" TO CT-EOF-LEITURA
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-CONVERTER-LEITURA.
+           MOVE TRAN-OPCAO TO OPCAO
+           MOVE "S" TO CT-ENTRADA-SW
+           MOVE ZERO TO RESULTADO
+           MOVE ZERO TO ERR-STATUS-CODE
+
+           IF NOT TRAN-ALVO-NAO-INFORMADO AND NOT TRAN-ALVO-CONVERSOR
+               MOVE "N" TO CT-ENTRADA-SW
+               MOVE 10 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           ELSE
+               EVALUATE OPCAO
+                   WHEN 1
+                       MOVE TRAN-OPERANDO-1 TO CELSIUS
+                       IF CELSIUS < CT-ABS-ZERO-C
+                           MOVE "N" TO CT-ENTRADA-SW
+                       ELSE
+                           COMPUTE RESULTADO = (CELSIUS * 9 / 5) + 32
+                       END-IF
+                   WHEN 2
+                       MOVE TRAN-OPERANDO-1 TO FAHRENHEIT
+                       IF FAHRENHEIT < CT-ABS-ZERO-F
+                           MOVE "N" TO CT-ENTRADA-SW
+                       ELSE
+                           COMPUTE RESULTADO = (FAHRENHEIT - 32) * 5 / 9
+                       END-IF
+                   WHEN 3
+                       MOVE TRAN-OPERANDO-1 TO CELSIUS
+                       IF CELSIUS < CT-ABS-ZERO-C
+                           MOVE "N" TO CT-ENTRADA-SW
+                       ELSE
+                           COMPUTE RESULTADO = CELSIUS + 273.15
+                       END-IF
+                   WHEN 4
+                       MOVE TRAN-OPERANDO-1 TO KELVIN
+                       IF KELVIN < CT-ABS-ZERO-K
+                           MOVE "N" TO CT-ENTRADA-SW
+                       ELSE
+                           COMPUTE RESULTADO = KELVIN - 273.15
+                       END-IF
+                   WHEN OTHER
+                       MOVE "N" TO CT-ENTRADA-SW
+                       MOVE 10 TO ERR-STATUS-CODE
+                       DISPLAY ERR-MSG-ENTRADA-INVALIDA
+               END-EVALUATE
+           END-IF.
+
+           IF NOT CT-ENTRADA-VALIDA
+               MOVE ZERO TO RESULTADO
+               IF NOT ERR-ENTRADA-INVALIDA
+                   MOVE 12 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-FORA-DE-FAIXA
+               END-IF
+           END-IF.
+
+           MOVE OPCAO       TO RPT-OPCAO
+           MOVE TRAN-OPERANDO-1 TO RPT-VALOR
+           MOVE RESULTADO   TO RPT-RESULTADO
+           IF CT-ENTRADA-VALIDA
+               MOVE "N" TO RPT-STATUS
+           ELSE
+               MOVE "S" TO RPT-STATUS
+           END-IF
+           MOVE CT-LINHA-RPT TO CT-REPORT-REC
+           WRITE CT-REPORT-REC
+
+           PERFORM 3100-LER-LEITURA THRU 3100-EXIT.
+
+       3200-EXIT.
+           EXIT.
