@@ -1,36 +1,217 @@
-123456*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
        AUTHOR. RODRIGO OLIVEIRA.
        DATE-WRITTEN. 2026-01-23.
 
+      *================================================================
+      * HISTORICO DE ALTERACOES
+      * ----------------------------------------------------------
+      * 2026-08-09 RO Incluido modo de lote (le CALCIN, grava CALCOUT)
+      *               para processar varias operacoes sem operador.
+      * 2026-08-09 RO Incluida trilha de auditoria (CALCAUDIT) com uma
+      *               linha por calculo realizado, em qualquer modo.
+      * 2026-08-09 RO Incluido modo moeda, com valores em reais e
+      *               centavos, para as quatro operacoes.
+      * 2026-08-09 RO Modo de execucao invalido e divisao por zero
+      *               agora usam os codigos de status e mensagens de
+      *               erro padrao (ERRCODES).
+      * 2026-08-09 RO Registro de entrada do modo de lote passou a usar
+      *               o layout generico de transacao (TRANREC), comum
+      *               aos tres programas do sistema.
+      * 2026-08-09 RO Corrigido reset do indicador de fim de arquivo do
+      *               modo de lote (ficava "S" numa segunda chamada via
+      *               MENU-DRIVER). WS-OPCAO invalido agora e rejeitado
+      *               com os codigos de status padrao, em vez de deixar
+      *               um WS-RESULT de um calculo anterior na tela e na
+      *               auditoria.
+      * 2026-08-09 RO Registro de entrada do modo de lote agora traz o
+      *               alvo do registro (TRAN-ALVO) e e rejeitado se o
+      *               alvo nao for a propria CALCULADORA, permitindo um
+      *               unico arquivo de entrada compartilhado com a
+      *               MEDIA-NOTAS e a CONVERSOR-TEMP. WS-NUM1 e WS-NUM2
+      *               passaram a ser assinados e com uma casa decimal,
+      *               como o operando de TRANREC, para nao perder o
+      *               sinal nem a casa decimal de um ajuste negativo ou
+      *               fracionario vindo do modo de lote; RPT-NUM1,
+      *               RPT-NUM2, AUD-NUM1 e AUD-NUM2 foram alargados do
+      *               mesmo jeito.
+      * 2026-08-09 RO WS-RESULT, RPT-RESULT e AUD-RESULT tambem
+      *               passaram a ter uma casa decimal (antes so os
+      *               operandos de entrada preservavam o sinal e a
+      *               casa decimal; o resultado do calculo era
+      *               truncado para inteiro na tela, em CALCOUT e em
+      *               CALCAUDIT). Arquivo de entrada do modo de lote
+      *               (CALCIN) ausente agora e detectado pelo status
+      *               do arquivo e reportado como erro, em vez de
+      *               abortar o job.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CALC-REPORT-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+       FD  CALC-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-REPORT-REC        PIC X(80).
+
+       FD  CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-AUDIT-REC         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       *Aqui vou colocar as variáveis
        01 WS-LINHA     PIC X(37) VALUE ALL "=".
        01 WS-INICIO    PIC X(20) VALUE "CALCULADORA COBOL".
-       01 WS-NUM1      PIC 9(7).
-       01 WS-NUM2      PIC 9(7).
+       01 WS-NUM1      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
+       01 WS-NUM2      PIC S9(7)V9 SIGN IS LEADING SEPARATE.
        01 WS-OPCAO     PIC 9(5).
-       01 WS-RESULT    PIC -ZZZ,ZZ9.
+       01 WS-RESULT    PIC -ZZZZZZ9.9.
        01 WS-TEXTO     PIC X(50).
 
+      *Codigos de status e mensagens de erro padrao (comuns aos
+      *tres programas do sistema)
+           COPY ERRCODES.
+
+      *Controle do modo de execucao (interativo, lote ou moeda)
+       01 WS-MODO         PIC 9(1).
+           88 WS-MODO-INTERATIVO   VALUE 1.
+           88 WS-MODO-LOTE         VALUE 2.
+           88 WS-MODO-MOEDA        VALUE 3.
+
+      *Campos do modo moeda: valores digitados em reais e centavos
+       01 WS-REAIS1        PIC 9(7).
+       01 WS-CENTAVOS1     PIC 9(2).
+       01 WS-VALOR1        PIC 9(7)V99.
+       01 WS-REAIS2        PIC 9(7).
+       01 WS-CENTAVOS2     PIC 9(2).
+       01 WS-VALOR2        PIC 9(7)V99.
+       01 WS-RESULT-MOEDA  PIC S9(8)V99.
+       01 WS-RESULT-MOEDA-ED PIC -ZZZ,ZZZ,ZZ9.99.
+
+      *Controle de fim de arquivo do modo de lote
+       01 WS-EOF-TRANS     PIC X(01) VALUE "N".
+           88 FIM-TRANS            VALUE "S".
+
+      *Status do arquivo de entrada do modo de lote (CALCIN), para
+      *detectar arquivo inexistente sem abortar o job.
+       01 WS-TRANS-STATUS  PIC X(02).
+           88 TRANS-OK             VALUE "00".
+           88 TRANS-INEXISTENTE    VALUE "35".
+
+      *Status da trilha de auditoria (CALCAUDIT)
+       01 WS-AUDIT-STATUS  PIC X(02).
+           88 AUDIT-OK             VALUE "00".
+           88 AUDIT-INEXISTENTE    VALUE "35".
+
+      *Linha de relatorio do modo de lote
+       01 WS-LINHA-RPT.
+           05 RPT-NUM1         PIC -ZZZZZZ9.9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-NUM2         PIC -ZZZZZZ9.9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-OPCAO        PIC 9(01).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-RESULT       PIC -ZZZZZZ9.9.
+           COPY RPTSTAT.
+
+      *Data e hora da execucao, para a trilha de auditoria
+       01 WS-AUD-DATA      PIC 9(08).
+       01 WS-AUD-HORA      PIC 9(08).
+
+      *Linha da trilha de auditoria (uma por calculo realizado)
+       01 WS-LINHA-AUDIT.
+           05 AUD-DATA         PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUD-HORA         PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUD-NUM1         PIC -ZZZZZZ9.9.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUD-NUM2         PIC -ZZZZZZ9.9.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUD-OPCAO        PIC 9(01).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUD-RESULT       PIC -ZZZZZZ9.9.
+
+      *Linha da trilha de auditoria para calculos do modo moeda
+       01 WS-LINHA-AUDIT-MOEDA.
+           05 AUDM-DATA        PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUDM-HORA        PIC 9(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUDM-VALOR1      PIC ZZZZZZ9.99.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUDM-VALOR2      PIC ZZZZZZ9.99.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUDM-OPCAO       PIC 9(01).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 AUDM-RESULT      PIC -ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      
+
       *Aqui vou colocar o que vai aparecer no topo
            DISPLAY WS-LINHA.
            DISPLAY WS-INICIO.
            DISPLAY WS-LINHA.
 
-      *Aqui é pra adicionar os números
-           DISPLAY "Digite o primeiro número: " WITH NO ADVANCING.            
+           DISPLAY "1 - Modo interativo (digitar valores)".
+           DISPLAY "2 - Modo lote (ler arquivo CALCIN)".
+           DISPLAY "3 - Modo moeda (valores em reais e centavos)".
+           DISPLAY "Modo: " WITH NO ADVANCING.
+           ACCEPT WS-MODO.
+           DISPLAY " ".
+
+           OPEN EXTEND CALC-AUDIT-FILE.
+           IF AUDIT-INEXISTENTE
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN WS-MODO-INTERATIVO
+                   PERFORM 2000-PROCESSAR-INTERATIVO THRU 2000-EXIT
+               WHEN WS-MODO-LOTE
+                   PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+               WHEN WS-MODO-MOEDA
+                   PERFORM 4000-PROCESSAR-MOEDA THRU 4000-EXIT
+               WHEN OTHER
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
+
+           CLOSE CALC-AUDIT-FILE.
+
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Modo interativo: comportamento original, um calculo por
+      * execucao, valores digitados pelo operador.
+      *----------------------------------------------------------
+       2000-PROCESSAR-INTERATIVO.
+
+      *Aqui vou colocar as opções pra adicionar os números
+           DISPLAY "Digite o primeiro número: " WITH NO ADVANCING.
            ACCEPT WS-NUM1.
-  
+
            DISPLAY "Digite o segundo número: " WITH NO ADVANCING.
            ACCEPT WS-NUM2.
-123456*
+
       *Aqui vou colocar as opções
            DISPLAY "Escolha a operação abaixo:"
            DISPLAY "1 - Soma"
@@ -42,26 +223,220 @@
            ACCEPT WS-OPCAO.
 
            DISPLAY " ".
-123456*
+
       *Aqui vou começar os cálculos
-           IF WS-OPCAO = 1
-               COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
-           END-IF.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+               WHEN 2
+                   COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+               WHEN 3
+                   COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+               WHEN 4
+                   IF WS-NUM2 = 0
+                       MOVE ZERO TO WS-RESULT
+                       MOVE 11 TO ERR-STATUS-CODE
+                       DISPLAY ERR-MSG-DIVISAO-ZERO
+                   ELSE
+                       COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-RESULT
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
 
-           IF WS-OPCAO = 2
-               COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
-           END-IF.
+           DISPLAY "O Resultado é:" WS-RESULT.
+
+           DISPLAY WS-LINHA.
+
+           PERFORM 8000-GRAVAR-AUDITORIA THRU 8000-EXIT.
 
-           IF WS-OPCAO = 3
-               COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Modo lote: le CALCIN (TRANREC), calcula cada linha e
+      * grava o resultado em CALCOUT, sem intervencao do operador.
+      *----------------------------------------------------------
+       3000-PROCESSAR-LOTE.
+           MOVE "N" TO WS-EOF-TRANS
+           OPEN INPUT CALC-TRANS-FILE
+           IF TRANS-INEXISTENTE
+               MOVE 20 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-ARQUIVO-NAO-ENCONTRADO
+           ELSE
+               OPEN OUTPUT CALC-REPORT-FILE
+
+               PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT
+
+               PERFORM 3200-CALCULAR-TRANSACAO THRU 3200-EXIT
+                   UNTIL FIM-TRANS
+
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-REPORT-FILE
            END-IF.
 
-           IF WS-OPCAO = 4
-               COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-TRANSACAO.
+           READ CALC-TRANS-FILE
+               AT END
+                   MOVE "S" TO WS-EOF-TRANS
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-CALCULAR-TRANSACAO.
+           MOVE TRAN-OPERANDO-1 TO WS-NUM1
+           MOVE TRAN-OPERANDO-2 TO WS-NUM2
+           MOVE TRAN-OPCAO      TO WS-OPCAO
+           MOVE "N"             TO RPT-STATUS
+
+           IF NOT TRAN-ALVO-NAO-INFORMADO
+                   AND NOT TRAN-ALVO-CALCULADORA
+               MOVE ZERO TO WS-RESULT
+               MOVE 10 TO ERR-STATUS-CODE
+               MOVE "S" TO RPT-STATUS
+               DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           ELSE
+               EVALUATE WS-OPCAO
+                   WHEN 1
+                       COMPUTE WS-RESULT = WS-NUM1 + WS-NUM2
+                   WHEN 2
+                       COMPUTE WS-RESULT = WS-NUM1 - WS-NUM2
+                   WHEN 3
+                       COMPUTE WS-RESULT = WS-NUM1 * WS-NUM2
+                   WHEN 4
+                       IF WS-NUM2 = 0
+                           MOVE ZERO TO WS-RESULT
+                           MOVE 11 TO ERR-STATUS-CODE
+                           MOVE "S" TO RPT-STATUS
+                           DISPLAY ERR-MSG-DIVISAO-ZERO
+                       ELSE
+                           COMPUTE WS-RESULT = WS-NUM1 / WS-NUM2
+                       END-IF
+                   WHEN OTHER
+                       MOVE ZERO TO WS-RESULT
+                       MOVE 10 TO ERR-STATUS-CODE
+                       MOVE "S" TO RPT-STATUS
+                       DISPLAY ERR-MSG-ENTRADA-INVALIDA
+               END-EVALUATE
            END-IF.
 
-           DISPLAY "O Resultado é:" WS-RESULT.
+           MOVE WS-NUM1   TO RPT-NUM1
+           MOVE WS-NUM2   TO RPT-NUM2
+           MOVE WS-OPCAO  TO RPT-OPCAO
+           MOVE WS-RESULT TO RPT-RESULT
+           MOVE WS-LINHA-RPT TO CALC-REPORT-REC
+           WRITE CALC-REPORT-REC
+
+           PERFORM 8000-GRAVAR-AUDITORIA THRU 8000-EXIT
+
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Modo moeda: mesmas quatro operacoes, mas os valores sao
+      * digitados em reais e centavos (ex.: 10 e 50 = R$ 10,50).
+      *----------------------------------------------------------
+       4000-PROCESSAR-MOEDA.
+           DISPLAY "Primeiro valor:".
+           DISPLAY "  Reais: " WITH NO ADVANCING.
+           ACCEPT WS-REAIS1.
+           DISPLAY "  Centavos: " WITH NO ADVANCING.
+           ACCEPT WS-CENTAVOS1.
+           COMPUTE WS-VALOR1 = WS-REAIS1 + (WS-CENTAVOS1 / 100).
+
+           DISPLAY "Segundo valor:".
+           DISPLAY "  Reais: " WITH NO ADVANCING.
+           ACCEPT WS-REAIS2.
+           DISPLAY "  Centavos: " WITH NO ADVANCING.
+           ACCEPT WS-CENTAVOS2.
+           COMPUTE WS-VALOR2 = WS-REAIS2 + (WS-CENTAVOS2 / 100).
+
+           DISPLAY "Escolha a operação abaixo:"
+           DISPLAY "1 - Soma"
+           DISPLAY "2 - Subtração"
+           DISPLAY "3 - Multiplicação"
+           DISPLAY "4 - Divisão"
+
+           DISPLAY "Opção: " WITH NO ADVANCING.
+           ACCEPT WS-OPCAO.
+
+           DISPLAY " ".
+
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   COMPUTE WS-RESULT-MOEDA = WS-VALOR1 + WS-VALOR2
+               WHEN 2
+                   COMPUTE WS-RESULT-MOEDA = WS-VALOR1 - WS-VALOR2
+               WHEN 3
+                   COMPUTE WS-RESULT-MOEDA = WS-VALOR1 * WS-VALOR2
+               WHEN 4
+                   IF WS-VALOR2 = 0
+                       MOVE ZERO TO WS-RESULT-MOEDA
+                       MOVE 11 TO ERR-STATUS-CODE
+                       DISPLAY ERR-MSG-DIVISAO-ZERO
+                   ELSE
+                       COMPUTE WS-RESULT-MOEDA = WS-VALOR1 / WS-VALOR2
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO WS-RESULT-MOEDA
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
+
+           MOVE WS-RESULT-MOEDA TO WS-RESULT-MOEDA-ED
+           DISPLAY "O Resultado é: R$ " WS-RESULT-MOEDA-ED.
 
            DISPLAY WS-LINHA.
-123456*
-       STOP RUN.
+
+           PERFORM 8100-GRAVAR-AUDITORIA-MOEDA THRU 8100-EXIT.
+
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Grava uma linha na trilha de auditoria (CALCAUDIT) para o
+      * calculo que acabou de ser realizado, em qualquer modo.
+      *----------------------------------------------------------
+       8000-GRAVAR-AUDITORIA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+
+           MOVE WS-AUD-DATA TO AUD-DATA
+           MOVE WS-AUD-HORA TO AUD-HORA
+           MOVE WS-NUM1     TO AUD-NUM1
+           MOVE WS-NUM2     TO AUD-NUM2
+           MOVE WS-OPCAO    TO AUD-OPCAO
+           MOVE WS-RESULT   TO AUD-RESULT
+           MOVE WS-LINHA-AUDIT TO CALC-AUDIT-REC
+           WRITE CALC-AUDIT-REC.
+
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Grava uma linha na trilha de auditoria (CALCAUDIT) para o
+      * calculo que acabou de ser realizado no modo moeda.
+      *----------------------------------------------------------
+       8100-GRAVAR-AUDITORIA-MOEDA.
+           ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-HORA FROM TIME
+
+           MOVE WS-AUD-DATA      TO AUDM-DATA
+           MOVE WS-AUD-HORA      TO AUDM-HORA
+           MOVE WS-VALOR1        TO AUDM-VALOR1
+           MOVE WS-VALOR2        TO AUDM-VALOR2
+           MOVE WS-OPCAO         TO AUDM-OPCAO
+           MOVE WS-RESULT-MOEDA  TO AUDM-RESULT
+           MOVE WS-LINHA-AUDIT-MOEDA TO CALC-AUDIT-REC
+           WRITE CALC-AUDIT-REC.
+
+       8100-EXIT.
+           EXIT.
