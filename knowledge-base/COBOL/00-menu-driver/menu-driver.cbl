@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+       AUTHOR. RODRIGO OLIVEIRA.
+       DATE-WRITTEN. 2026-08-09.
+
+      *================================================================
+      * HISTORICO DE ALTERACOES
+      * ----------------------------------------------------------
+      * 2026-08-09 RO Programa criado para reunir a CALCULADORA, a
+      *               MEDIA-NOTAS e a CONVERSOR-TEMP num unico menu.
+      * 2026-08-09 RO Passou a usar os codigos de status e mensagens
+      *               de erro padrao (ERRCODES) para opcao invalida.
+      *================================================================
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *Codigos de status e mensagens de erro padrao (comuns aos
+      *tres programas do sistema)
+           COPY ERRCODES.
+
+       01 MD-LINHA     PIC X(37) VALUE ALL "=".
+       01 MD-OPCAO     PIC 9(1).
+           88 MD-SAIR              VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-EXIBIR-MENU THRU 1000-EXIT
+               WITH TEST AFTER
+               UNTIL MD-SAIR.
+
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Exibe o menu principal, le a opcao escolhida e despacha
+      * para o programa correspondente. Volta para o menu apos
+      * cada programa terminar, ate que o operador escolha sair.
+      *----------------------------------------------------------
+       1000-EXIBIR-MENU.
+           DISPLAY MD-LINHA.
+           DISPLAY "SISTEMA COBOL - MENU PRINCIPAL".
+           DISPLAY MD-LINHA.
+           DISPLAY "1 - Calculadora".
+           DISPLAY "2 - Media de Notas".
+           DISPLAY "3 - Conversor de Temperatura".
+           DISPLAY "0 - Sair".
+           DISPLAY MD-LINHA.
+           DISPLAY "Opcao: " WITH NO ADVANCING.
+           ACCEPT MD-OPCAO.
+           DISPLAY " ".
+
+           EVALUATE MD-OPCAO
+               WHEN 1
+                   CALL "CALCULADORA"
+               WHEN 2
+                   CALL "MEDIA-NOTAS"
+               WHEN 3
+                   CALL "CONVERSOR-TEMP"
+               WHEN 0
+                   DISPLAY "Encerrando o sistema."
+               WHEN OTHER
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
+
+       1000-EXIT.
+           EXIT.
