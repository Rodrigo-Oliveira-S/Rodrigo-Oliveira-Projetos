@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONS.
+       AUTHOR. RODRIGO OLIVEIRA.
+       DATE-WRITTEN. 2026-08-09.
+
+      *================================================================
+      * HISTORICO DE ALTERACOES
+      * ----------------------------------------------------------
+      * 2026-08-09 RO Programa criado para consolidar, ao final do
+      *               job em lote, os relatorios da CALCULADORA, da
+      *               MEDIA-NOTAS e da CONVERSOR-TEMP num unico
+      *               relatorio com totais de registros e rejeitos.
+      * 2026-08-09 RO Ajustada a posicao do status de rejeicao lida em
+      *               CALCOUT (de 36 para 42), apos o alargamento de
+      *               RPT-NUM1 e RPT-NUM2 na CALCULADORA para aceitar
+      *               operandos assinados com casa decimal.
+      * 2026-08-09 RO Ajustada a posicao do status de rejeicao lida em
+      *               CTOUT (de 25 para 31), apos o alargamento de
+      *               RPT-VALOR e RPT-RESULTADO na CONVERSOR-TEMP.
+      *               Os tres relatorios de entrada (CALCOUT, MNREPORT,
+      *               CTOUT) agora tem o status do OPEN verificado; um
+      *               relatorio ausente conta como zero registros em
+      *               vez de abortar a consolidacao.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RC-CALC-FILE ASSIGN TO "CALCOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-CALC-STATUS.
+
+           SELECT RC-MN-FILE ASSIGN TO "MNREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-MN-STATUS.
+
+           SELECT RC-CT-FILE ASSIGN TO "CTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RC-CT-STATUS.
+
+           SELECT RC-CONSOLD-FILE ASSIGN TO "CONSOLD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RC-CALC-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RC-CALC-REC             PIC X(80).
+
+       FD  RC-MN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RC-MN-REC                PIC X(80).
+
+       FD  RC-CT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RC-CT-REC                PIC X(80).
+
+       FD  RC-CONSOLD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RC-CONSOLD-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 RC-LINHA         PIC X(50) VALUE ALL "=".
+
+      *Controle de fim de arquivo, reaproveitado para os tres
+      *relatorios de entrada, um de cada vez.
+       01 RC-EOF           PIC X(01) VALUE "N".
+           88 RC-FIM               VALUE "S".
+
+      *Posicao, dentro da linha de 80 colunas de cada relatorio, do
+      *indicador de rejeito gravado pelo copybook RPTSTAT. Cada
+      *programa grava sua linha de relatorio com um layout de
+      *tamanho diferente, por isso a posicao varia por relatorio.
+       77 RC-POS-STATUS-CALC   PIC 9(02) VALUE 42.
+       77 RC-POS-STATUS-MN     PIC 9(02) VALUE 40.
+       77 RC-POS-STATUS-CT     PIC 9(02) VALUE 31.
+
+      *Status dos tres relatorios de entrada. Um relatorio ausente
+      *(passo anterior do job nao rodou ou nao gravou nada) e tratado
+      *como zero registros processados, em vez de abortar a
+      *consolidacao.
+       77 RC-CALC-STATUS   PIC X(02).
+           88 RC-CALC-INEXISTENTE   VALUE "35".
+       77 RC-MN-STATUS     PIC X(02).
+           88 RC-MN-INEXISTENTE     VALUE "35".
+       77 RC-CT-STATUS     PIC X(02).
+           88 RC-CT-INEXISTENTE     VALUE "35".
+
+      *Totais de registros processados e rejeitados em cada relatorio
+       01 RC-CALC-TOTAL    PIC 9(06) VALUE ZERO.
+       01 RC-CALC-REJEITOS PIC 9(06) VALUE ZERO.
+       01 RC-MN-TOTAL      PIC 9(06) VALUE ZERO.
+       01 RC-MN-REJEITOS   PIC 9(06) VALUE ZERO.
+       01 RC-CT-TOTAL      PIC 9(06) VALUE ZERO.
+       01 RC-CT-REJEITOS   PIC 9(06) VALUE ZERO.
+
+      *Linha do relatorio consolidado
+       01 RC-LINHA-RESUMO.
+           05 RC-RESUMO-PROGRAMA    PIC X(16).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RC-RESUMO-TOTAL       PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 RC-RESUMO-REJEITOS    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT RC-CONSOLD-FILE
+
+           PERFORM 1000-PROCESSAR-CALC THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR-MN   THRU 2000-EXIT
+           PERFORM 3000-PROCESSAR-CT   THRU 3000-EXIT
+           PERFORM 4000-GRAVAR-RESUMO  THRU 4000-EXIT
+
+           CLOSE RC-CONSOLD-FILE.
+
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Le CALCOUT por inteiro, contando o total de registros e os
+      * que foram marcados como rejeitados (RPT-STATUS = "S").
+      *----------------------------------------------------------
+       1000-PROCESSAR-CALC.
+           MOVE "N" TO RC-EOF
+           OPEN INPUT RC-CALC-FILE
+           IF RC-CALC-INEXISTENTE
+               DISPLAY "CALCOUT NAO ENCONTRADO - TOTAIS ZERADOS"
+           ELSE
+               PERFORM 1100-LER-CALC THRU 1100-EXIT
+
+               PERFORM 1200-CONTAR-CALC THRU 1200-EXIT
+                   UNTIL RC-FIM
+
+               CLOSE RC-CALC-FILE
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-LER-CALC.
+           READ RC-CALC-FILE
+               AT END
+                   MOVE "S" TO RC-EOF
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+       1200-CONTAR-CALC.
+           ADD 1 TO RC-CALC-TOTAL
+           IF RC-CALC-REC(RC-POS-STATUS-CALC:1) = "S"
+               ADD 1 TO RC-CALC-REJEITOS
+           END-IF
+           PERFORM 1100-LER-CALC THRU 1100-EXIT.
+
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Le MNREPORT por inteiro, contando o total de registros e
+      * os que foram marcados como rejeitados.
+      *----------------------------------------------------------
+       2000-PROCESSAR-MN.
+           MOVE "N" TO RC-EOF
+           OPEN INPUT RC-MN-FILE
+           IF RC-MN-INEXISTENTE
+               DISPLAY "MNREPORT NAO ENCONTRADO - TOTAIS ZERADOS"
+           ELSE
+               PERFORM 2100-LER-MN THRU 2100-EXIT
+
+               PERFORM 2200-CONTAR-MN THRU 2200-EXIT
+                   UNTIL RC-FIM
+
+               CLOSE RC-MN-FILE
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-LER-MN.
+           READ RC-MN-FILE
+               AT END
+                   MOVE "S" TO RC-EOF
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-CONTAR-MN.
+           ADD 1 TO RC-MN-TOTAL
+           IF RC-MN-REC(RC-POS-STATUS-MN:1) = "S"
+               ADD 1 TO RC-MN-REJEITOS
+           END-IF
+           PERFORM 2100-LER-MN THRU 2100-EXIT.
+
+       2200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Le CTOUT por inteiro, contando o total de registros e os
+      * que foram marcados como rejeitados.
+      *----------------------------------------------------------
+       3000-PROCESSAR-CT.
+           MOVE "N" TO RC-EOF
+           OPEN INPUT RC-CT-FILE
+           IF RC-CT-INEXISTENTE
+               DISPLAY "CTOUT NAO ENCONTRADO - TOTAIS ZERADOS"
+           ELSE
+               PERFORM 3100-LER-CT THRU 3100-EXIT
+
+               PERFORM 3200-CONTAR-CT THRU 3200-EXIT
+                   UNTIL RC-FIM
+
+               CLOSE RC-CT-FILE
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-CT.
+           READ RC-CT-FILE
+               AT END
+                   MOVE "S" TO RC-EOF
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-CONTAR-CT.
+           ADD 1 TO RC-CT-TOTAL
+           IF RC-CT-REC(RC-POS-STATUS-CT:1) = "S"
+               ADD 1 TO RC-CT-REJEITOS
+           END-IF
+           PERFORM 3100-LER-CT THRU 3100-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Grava o relatorio consolidado (CONSOLD) e mostra o mesmo
+      * resumo no console, com o total de registros processados e
+      * rejeitados de cada um dos tres programas do job.
+      *----------------------------------------------------------
+       4000-GRAVAR-RESUMO.
+           MOVE RC-LINHA TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA
+
+           MOVE "RELATORIO CONSOLIDADO DO JOB EM LOTE" TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY "RELATORIO CONSOLIDADO DO JOB EM LOTE"
+
+           MOVE RC-LINHA TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA
+
+           MOVE "CALCULADORA"     TO RC-RESUMO-PROGRAMA
+           MOVE RC-CALC-TOTAL     TO RC-RESUMO-TOTAL
+           MOVE RC-CALC-REJEITOS  TO RC-RESUMO-REJEITOS
+           MOVE RC-LINHA-RESUMO   TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA-RESUMO
+
+           MOVE "MEDIA-NOTAS"     TO RC-RESUMO-PROGRAMA
+           MOVE RC-MN-TOTAL       TO RC-RESUMO-TOTAL
+           MOVE RC-MN-REJEITOS    TO RC-RESUMO-REJEITOS
+           MOVE RC-LINHA-RESUMO   TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA-RESUMO
+
+           MOVE "CONVERSOR-TEMP"  TO RC-RESUMO-PROGRAMA
+           MOVE RC-CT-TOTAL       TO RC-RESUMO-TOTAL
+           MOVE RC-CT-REJEITOS    TO RC-RESUMO-REJEITOS
+           MOVE RC-LINHA-RESUMO   TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA-RESUMO
+
+           MOVE RC-LINHA TO RC-CONSOLD-REC
+           WRITE RC-CONSOLD-REC
+           DISPLAY RC-LINHA.
+
+       4000-EXIT.
+           EXIT.
