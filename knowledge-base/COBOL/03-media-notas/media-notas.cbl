@@ -1,8 +1,99 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEDIA-NOTAS.
+       AUTHOR. RODRIGO OLIVEIRA.
+
+      *================================================================
+      * HISTORICO DE ALTERACOES
+      * ----------------------------------------------------------
+      * 2026-08-09 RO Incluido modo de lote (le MNROSTER, grava
+      *               MNREPORT) para calcular a turma inteira de
+      *               uma so vez.
+      * 2026-08-09 RO Incluido modo de lote com media ponderada,
+      *               com peso configuravel para cada nota.
+      * 2026-08-09 RO Incluido checkpoint/restart nos modos de lote:
+      *               grava MNCKPT a cada 50 alunos e retoma dai em
+      *               caso de reprocessamento.
+      * 2026-08-09 RO Incluida saida MNFEED, no layout de importacao
+      *               da secretaria academica, gravada junto com
+      *               MNREPORT nos modos de lote.
+      * 2026-08-09 RO Modo de execucao invalido agora e detectado e
+      *               reportado com os codigos de status padrao
+      *               (ERRCODES), em vez de cair no modo interativo.
+      * 2026-08-09 RO Registro de entrada da turma (MNROSTER) passou a
+      *               usar o layout generico de transacao (TRANREC),
+      *               comum aos tres programas do sistema.
+      * 2026-08-09 RO Corrigido reset do indicador de fim de arquivo do
+      *               modo de lote (ficava "S" numa segunda chamada via
+      *               MENU-DRIVER). Pesos informados no modo ponderado
+      *               agora sao validados: se nao somarem 100%, o
+      *               programa avisa e usa o peso padrao (25% cada).
+      * 2026-08-09 RO Registro de entrada agora traz o alvo do registro
+      *               (TRAN-ALVO) e e rejeitado se o alvo nao for a
+      *               propria MEDIA-NOTAS, permitindo um unico arquivo
+      *               de entrada compartilhado com a CALCULADORA e a
+      *               CONVERSOR-TEMP. Uma nota negativa em TRANREC
+      *               tambem passou a ser rejeitada, em vez de perder o
+      *               sinal ao ser gravada nos campos NOTA1 a NOTA4.
+      * 2026-08-09 RO Passou a rejeitar tambem uma nota acima de 999,9
+      *               (limite de NOTA1 a NOTA4), que antes estourava o
+      *               campo silenciosamente; a checagem de alvo do
+      *               registro passou a usar as condicoes 88 do
+      *               TRANREC (TRAN-ALVO-NAO-INFORMADO/-MEDIA-NOTAS),
+      *               em vez de comparar TRAN-ALVO por valor literal.
+      *               Arquivo de entrada da turma (MNROSTER) ausente
+      *               agora e detectado pelo status do arquivo e
+      *               reportado como erro, em vez de abortar o job.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MN-ROSTER-FILE ASSIGN TO "MNROSTER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT MN-REPORT-FILE ASSIGN TO "MNREPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT MN-CHECKPOINT-FILE ASSIGN TO "MNCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT MN-FEED-FILE ASSIGN TO "MNFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MN-ROSTER-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREC.
+
+       FD  MN-REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MN-REPORT-REC          PIC X(80).
+
+       FD  MN-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MN-CKPT-REC.
+           05 CKPT-STU-ID          PIC 9(06).
+
+      *Layout fixo de importacao da secretaria academica: matricula,
+      *media e situacao, sem separadores, colunas fixas.
+       FD  MN-FEED-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MN-FEED-REC.
+           05 FEED-STU-ID          PIC 9(06).
+           05 FEED-MEDIA           PIC 9(02)V9.
+           05 FEED-RESULTADO       PIC X(11).
+
        WORKING-STORAGE SECTION.
+
+      *Codigos de status e mensagens de erro padrao (comuns aos
+      *tres programas do sistema)
+           COPY ERRCODES.
+
        77 NOTA1     PIC 9(3)V9.
        77 NOTA2     PIC 9(3)V9.
        77 NOTA3     PIC 9(3)V9.
@@ -10,10 +101,88 @@
        77 MEDIA     PIC 9(2)V9.
        77 RESULTADO PIC X(20).
 
+      *Controle do modo de execucao (interativo, lote ou lote
+      *ponderado)
+       77 MN-MODO           PIC 9(1).
+           88 MN-MODO-INTERATIVO   VALUE 1.
+           88 MN-MODO-LOTE         VALUE 2.
+           88 MN-MODO-LOTE-PESO    VALUE 3.
+
+      *Controle de fim de arquivo do modo de lote
+       77 MN-EOF-ROSTER     PIC X(01) VALUE "N".
+           88 MN-FIM-ROSTER         VALUE "S".
+
+      *Pesos (%) de cada nota no modo de lote ponderado. Quando o
+      *operador nao informa nenhum peso, assume-se peso igual
+      *(25% cada), reproduzindo a media simples de hoje.
+       77 MN-PESO1          PIC 9(3) VALUE 0.
+       77 MN-PESO2          PIC 9(3) VALUE 0.
+       77 MN-PESO3          PIC 9(3) VALUE 0.
+       77 MN-PESO4          PIC 9(3) VALUE 0.
+       77 MN-SOMA-PESADA    PIC 9(6)V9.
+
+      *Status do arquivo de checkpoint (MNCKPT) e do relatorio
+      *(MNREPORT), usados para saber se ja existem no disco.
+       77 WS-CKPT-STATUS    PIC X(02).
+           88 CKPT-OK               VALUE "00".
+           88 CKPT-INEXISTENTE      VALUE "35".
+
+       77 WS-REPORT-STATUS  PIC X(02).
+           88 REPORT-INEXISTENTE    VALUE "35".
+
+      *Status do arquivo de entrada da turma (MNROSTER), para
+      *detectar arquivo inexistente sem abortar o job.
+       77 WS-ROSTER-STATUS  PIC X(02).
+           88 ROSTER-OK             VALUE "00".
+           88 ROSTER-INEXISTENTE    VALUE "35".
+
+       77 WS-FEED-STATUS    PIC X(02).
+           88 FEED-INEXISTENTE      VALUE "35".
+
+      *Ultimo aluno processado com sucesso (0 = comeca do zero) e
+      *contador de alunos desde o ultimo checkpoint gravado.
+       77 MN-ULTIMO-PROCESSADO PIC 9(06) VALUE ZERO.
+       77 MN-CKPT-CONTADOR     PIC 9(04) VALUE ZERO.
+       77 MN-CKPT-INTERVALO    PIC 9(04) VALUE 50.
+
+      *Linha de relatorio do modo de lote
+       01 MN-LINHA-RPT.
+           05 RPT-STU-ID       PIC 9(06).
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-MEDIA        PIC Z9.9.
+           05 FILLER           PIC X(03) VALUE SPACES.
+           05 RPT-RESULTADO    PIC X(20).
+           COPY RPTSTAT.
+
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY "=== CALCULO DE MEDIA ESCOLAR ===".
            DISPLAY "================================".
+           DISPLAY "1 - Interativo (digitar as notas de um aluno)".
+           DISPLAY "2 - Lote (ler turma inteira de MNROSTER)".
+           DISPLAY "3 - Lote com media ponderada (pesos por nota)".
+           DISPLAY "Modo: ".
+           ACCEPT MN-MODO.
+
+           EVALUATE TRUE
+               WHEN MN-MODO-INTERATIVO
+                   PERFORM 2000-PROCESSAR-INTERATIVO THRU 2000-EXIT
+               WHEN MN-MODO-LOTE
+                   PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+               WHEN MN-MODO-LOTE-PESO
+                   PERFORM 4000-PROCESSAR-LOTE-PESO THRU 4000-EXIT
+               WHEN OTHER
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+           END-EVALUATE.
+
+           GOBACK.
+
+      *----------------------------------------------------------
+      * Modo interativo: comportamento original, um aluno por
+      * execucao, notas digitadas pelo operador.
+      *----------------------------------------------------------
+       2000-PROCESSAR-INTERATIVO.
            DISPLAY "Digite a primeira nota: ".
            ACCEPT NOTA1.
            DISPLAY "Digite a segunda nota: ".
@@ -25,6 +194,19 @@
 
            COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4.
 
+           PERFORM 1900-CLASSIFICAR-RESULTADO THRU 1900-EXIT.
+
+           DISPLAY "MEDIA: " MEDIA.
+           DISPLAY "RESULTADO: " RESULTADO.
+
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Classifica RESULTADO a partir de MEDIA. Usada pelos tres
+      * modos (interativo, lote e lote ponderado).
+      *----------------------------------------------------------
+       1900-CLASSIFICAR-RESULTADO.
            IF MEDIA >= 7 THEN
                MOVE "APROVADO" TO RESULTADO
            ELSE
@@ -34,6 +216,292 @@
                    MOVE "REPROVADO" TO RESULTADO
            END-IF.
 
-           DISPLAY "MEDIA: " MEDIA.
-           DISPLAY "RESULTADO: " RESULTADO.
-           STOP RUN.
+       1900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Carrega o checkpoint de MNCKPT, se existir, para saber a
+      * partir de que aluno o processamento deve continuar.
+      *----------------------------------------------------------
+       1950-CARREGAR-CHECKPOINT.
+           MOVE ZERO TO MN-ULTIMO-PROCESSADO
+           MOVE ZERO TO MN-CKPT-CONTADOR
+
+           OPEN INPUT MN-CHECKPOINT-FILE
+           IF CKPT-OK
+               READ MN-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-STU-ID TO MN-ULTIMO-PROCESSADO
+               END-READ
+               CLOSE MN-CHECKPOINT-FILE
+           END-IF.
+
+       1950-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Regrava MNCKPT com o ultimo aluno processado com sucesso.
+      *----------------------------------------------------------
+       1960-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT MN-CHECKPOINT-FILE
+           MOVE MN-ULTIMO-PROCESSADO TO CKPT-STU-ID
+           WRITE MN-CKPT-REC
+           CLOSE MN-CHECKPOINT-FILE
+           MOVE ZERO TO MN-CKPT-CONTADOR.
+
+       1960-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Zera MNCKPT ao final de um lote concluido com sucesso, para
+      * que a proxima execucao comece do primeiro aluno.
+      *----------------------------------------------------------
+       1970-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT MN-CHECKPOINT-FILE
+           CLOSE MN-CHECKPOINT-FILE.
+
+       1970-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Abre MNFEED no mesmo regime do relatorio: continua (EXTEND)
+      * se estamos retomando de um checkpoint, comeca do zero senao.
+      *----------------------------------------------------------
+       1980-ABRIR-FEED.
+           IF MN-ULTIMO-PROCESSADO > ZERO
+               OPEN EXTEND MN-FEED-FILE
+               IF FEED-INEXISTENTE
+                   OPEN OUTPUT MN-FEED-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MN-FEED-FILE
+           END-IF.
+
+       1980-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Grava o registro de STU-ID/MEDIA/RESULTADO no layout de
+      * importacao da secretaria academica (MNFEED).
+      *----------------------------------------------------------
+       1990-GRAVAR-FEED.
+           MOVE TRAN-ID   TO FEED-STU-ID
+           MOVE MEDIA     TO FEED-MEDIA
+           MOVE RESULTADO TO FEED-RESULTADO
+           WRITE MN-FEED-REC.
+
+       1990-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Modo lote: le MNROSTER (TRANREC), calcula MEDIA e RESULTADO
+      * de cada aluno e grava tudo em MNREPORT, sem operador. Retoma
+      * de um checkpoint anterior (MNCKPT), se houver.
+      *----------------------------------------------------------
+       3000-PROCESSAR-LOTE.
+           MOVE "N" TO MN-EOF-ROSTER
+           PERFORM 1950-CARREGAR-CHECKPOINT THRU 1950-EXIT
+
+           OPEN INPUT MN-ROSTER-FILE
+           IF ROSTER-INEXISTENTE
+               MOVE 20 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-ARQUIVO-NAO-ENCONTRADO
+           ELSE
+               IF MN-ULTIMO-PROCESSADO > ZERO
+                   OPEN EXTEND MN-REPORT-FILE
+                   IF REPORT-INEXISTENTE
+                       OPEN OUTPUT MN-REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT MN-REPORT-FILE
+               END-IF
+               PERFORM 1980-ABRIR-FEED THRU 1980-EXIT
+
+               PERFORM 3100-LER-ALUNO THRU 3100-EXIT
+
+               PERFORM 3200-CALCULAR-ALUNO THRU 3200-EXIT
+                   UNTIL MN-FIM-ROSTER
+
+               CLOSE MN-ROSTER-FILE
+               CLOSE MN-REPORT-FILE
+               CLOSE MN-FEED-FILE
+
+               PERFORM 1970-LIMPAR-CHECKPOINT THRU 1970-EXIT
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-LER-ALUNO.
+           READ MN-ROSTER-FILE
+               AT END
+                   MOVE "S" TO MN-EOF-ROSTER
+           END-READ.
+
+       3100-EXIT.
+           EXIT.
+
+       3200-CALCULAR-ALUNO.
+           MOVE "N" TO RPT-STATUS
+           IF TRAN-ID > MN-ULTIMO-PROCESSADO
+               IF (NOT TRAN-ALVO-NAO-INFORMADO
+                       AND NOT TRAN-ALVO-MEDIA-NOTAS)
+                       OR TRAN-OPERANDO-1 < ZERO OR TRAN-OPERANDO-1 > 999.9
+                       OR TRAN-OPERANDO-2 < ZERO OR TRAN-OPERANDO-2 > 999.9
+                       OR TRAN-OPERANDO-3 < ZERO OR TRAN-OPERANDO-3 > 999.9
+                       OR TRAN-OPERANDO-4 < ZERO OR TRAN-OPERANDO-4 > 999.9
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+                   MOVE ZERO TO MEDIA
+                   MOVE "REJEITADO" TO RESULTADO
+                   MOVE TRAN-ID   TO RPT-STU-ID
+                   MOVE MEDIA     TO RPT-MEDIA
+                   MOVE RESULTADO TO RPT-RESULTADO
+                   MOVE "S"       TO RPT-STATUS
+                   MOVE MN-LINHA-RPT TO MN-REPORT-REC
+                   WRITE MN-REPORT-REC
+               ELSE
+                   MOVE TRAN-OPERANDO-1 TO NOTA1
+                   MOVE TRAN-OPERANDO-2 TO NOTA2
+                   MOVE TRAN-OPERANDO-3 TO NOTA3
+                   MOVE TRAN-OPERANDO-4 TO NOTA4
+
+                   COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4) / 4
+
+                   PERFORM 1900-CLASSIFICAR-RESULTADO THRU 1900-EXIT
+
+                   MOVE TRAN-ID   TO RPT-STU-ID
+                   MOVE MEDIA     TO RPT-MEDIA
+                   MOVE RESULTADO TO RPT-RESULTADO
+                   MOVE MN-LINHA-RPT TO MN-REPORT-REC
+                   WRITE MN-REPORT-REC
+
+                   PERFORM 1990-GRAVAR-FEED THRU 1990-EXIT
+               END-IF
+
+               MOVE TRAN-ID TO MN-ULTIMO-PROCESSADO
+               ADD 1 TO MN-CKPT-CONTADOR
+               IF MN-CKPT-CONTADOR >= MN-CKPT-INTERVALO
+                   PERFORM 1960-GRAVAR-CHECKPOINT THRU 1960-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 3100-LER-ALUNO THRU 3100-EXIT.
+
+       3200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      * Modo lote ponderado: mesma leitura de MNROSTER, mas a
+      * media de cada aluno usa os pesos informados pelo operador
+      * (padrao 25% cada, igual a media simples).
+      *----------------------------------------------------------
+       4000-PROCESSAR-LOTE-PESO.
+           DISPLAY "Peso da nota 1 (%, ENTER=25): ".
+           ACCEPT MN-PESO1.
+           DISPLAY "Peso da nota 2 (%, ENTER=25): ".
+           ACCEPT MN-PESO2.
+           DISPLAY "Peso da nota 3 (%, ENTER=25): ".
+           ACCEPT MN-PESO3.
+           DISPLAY "Peso da nota 4 (%, ENTER=25): ".
+           ACCEPT MN-PESO4.
+
+           IF MN-PESO1 = 0 AND MN-PESO2 = 0
+                          AND MN-PESO3 = 0 AND MN-PESO4 = 0
+               MOVE 25 TO MN-PESO1 MN-PESO2 MN-PESO3 MN-PESO4
+           ELSE
+               IF MN-PESO1 + MN-PESO2 + MN-PESO3 + MN-PESO4 NOT = 100
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+                   MOVE 25 TO MN-PESO1 MN-PESO2 MN-PESO3 MN-PESO4
+               END-IF
+           END-IF.
+
+           MOVE "N" TO MN-EOF-ROSTER
+           PERFORM 1950-CARREGAR-CHECKPOINT THRU 1950-EXIT
+
+           OPEN INPUT MN-ROSTER-FILE
+           IF ROSTER-INEXISTENTE
+               MOVE 20 TO ERR-STATUS-CODE
+               DISPLAY ERR-MSG-ARQUIVO-NAO-ENCONTRADO
+           ELSE
+               IF MN-ULTIMO-PROCESSADO > ZERO
+                   OPEN EXTEND MN-REPORT-FILE
+                   IF REPORT-INEXISTENTE
+                       OPEN OUTPUT MN-REPORT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT MN-REPORT-FILE
+               END-IF
+               PERFORM 1980-ABRIR-FEED THRU 1980-EXIT
+
+               PERFORM 3100-LER-ALUNO THRU 3100-EXIT
+
+               PERFORM 4100-CALCULAR-ALUNO-PESO THRU 4100-EXIT
+                   UNTIL MN-FIM-ROSTER
+
+               CLOSE MN-ROSTER-FILE
+               CLOSE MN-REPORT-FILE
+               CLOSE MN-FEED-FILE
+
+               PERFORM 1970-LIMPAR-CHECKPOINT THRU 1970-EXIT
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-CALCULAR-ALUNO-PESO.
+           MOVE "N" TO RPT-STATUS
+           IF TRAN-ID > MN-ULTIMO-PROCESSADO
+               IF (NOT TRAN-ALVO-NAO-INFORMADO
+                       AND NOT TRAN-ALVO-MEDIA-NOTAS)
+                       OR TRAN-OPERANDO-1 < ZERO OR TRAN-OPERANDO-1 > 999.9
+                       OR TRAN-OPERANDO-2 < ZERO OR TRAN-OPERANDO-2 > 999.9
+                       OR TRAN-OPERANDO-3 < ZERO OR TRAN-OPERANDO-3 > 999.9
+                       OR TRAN-OPERANDO-4 < ZERO OR TRAN-OPERANDO-4 > 999.9
+                   MOVE 10 TO ERR-STATUS-CODE
+                   DISPLAY ERR-MSG-ENTRADA-INVALIDA
+                   MOVE ZERO TO MEDIA
+                   MOVE "REJEITADO" TO RESULTADO
+                   MOVE TRAN-ID   TO RPT-STU-ID
+                   MOVE MEDIA     TO RPT-MEDIA
+                   MOVE RESULTADO TO RPT-RESULTADO
+                   MOVE "S"       TO RPT-STATUS
+                   MOVE MN-LINHA-RPT TO MN-REPORT-REC
+                   WRITE MN-REPORT-REC
+               ELSE
+                   MOVE TRAN-OPERANDO-1 TO NOTA1
+                   MOVE TRAN-OPERANDO-2 TO NOTA2
+                   MOVE TRAN-OPERANDO-3 TO NOTA3
+                   MOVE TRAN-OPERANDO-4 TO NOTA4
+
+                   COMPUTE MN-SOMA-PESADA = (NOTA1 * MN-PESO1)
+                                          + (NOTA2 * MN-PESO2)
+                                          + (NOTA3 * MN-PESO3)
+                                          + (NOTA4 * MN-PESO4)
+                   COMPUTE MEDIA = MN-SOMA-PESADA / 100
+
+                   PERFORM 1900-CLASSIFICAR-RESULTADO THRU 1900-EXIT
+
+                   MOVE TRAN-ID   TO RPT-STU-ID
+                   MOVE MEDIA     TO RPT-MEDIA
+                   MOVE RESULTADO TO RPT-RESULTADO
+                   MOVE MN-LINHA-RPT TO MN-REPORT-REC
+                   WRITE MN-REPORT-REC
+
+                   PERFORM 1990-GRAVAR-FEED THRU 1990-EXIT
+               END-IF
+
+               MOVE TRAN-ID TO MN-ULTIMO-PROCESSADO
+               ADD 1 TO MN-CKPT-CONTADOR
+               IF MN-CKPT-CONTADOR >= MN-CKPT-INTERVALO
+                   PERFORM 1960-GRAVAR-CHECKPOINT THRU 1960-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 3100-LER-ALUNO THRU 3100-EXIT.
+
+       4100-EXIT.
+           EXIT.
